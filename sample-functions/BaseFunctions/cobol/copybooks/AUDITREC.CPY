@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    AUDITREC     -   AUDIT LOG RECORD LAYOUT                   *
+000300*                                                                *
+000400*    ONE LINE PER SYSIN RECORD PROCESSED, APPENDED TO AUDITLOG.  *
+000500*    CARRIES THE TRACE/BANNER INFORMATION THAT USED TO GO TO     *
+000600*    DISPLAY SO AN INCIDENT CAN BE RECONSTRUCTED AFTER THE       *
+000700*    CONTAINER'S STDOUT HAS ROTATED AWAY.                        *
+000800*****************************************************************
+000900    05  AUD-SEQUENCE-NO                 PIC 9(06).
+001000    05  AUD-TIMESTAMP                   PIC X(26).
+001100    05  AUD-EVENT-TYPE                  PIC X(10).
+001200    05  AUD-DETAIL                      PIC X(64).
