@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*    RESPDREC     -   RESPONSE RECORD LAYOUT                    *
+000300*                                                                *
+000400*    THE ONLY RECORD WRITTEN BACK TO THE OPENFAAS CALLER.        *
+000500*    TRACE/BANNER OUTPUT NO LONGER SHARES THIS STREAM - IT GOES  *
+000600*    TO AUDITLOG INSTEAD.                                        *
+000700*****************************************************************
+000800    05  RESP-STATUS-CODE                PIC 9(03).
+000900    05  RESP-LENGTH                     PIC 9(04).
+001000    05  RESP-BODY                       PIC X(77).
