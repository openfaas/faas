@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*    CHKPREC      -   CHECKPOINT RECORD LAYOUT                  *
+000300*                                                                *
+000400*    HOLDS THE NUMBER OF THE LAST SYSIN RECORD SUCCESSFULLY      *
+000500*    PROCESSED.  RE-READ ON STARTUP SO A RESTARTED RUN SKIPS     *
+000600*    WHATEVER WAS ALREADY HANDLED BEFORE THE PRIOR RUN DIED.     *
+000700*****************************************************************
+000800    05  CKPT-LAST-RECORD-NO             PIC 9(06).
+000900    05  FILLER                          PIC X(04).
