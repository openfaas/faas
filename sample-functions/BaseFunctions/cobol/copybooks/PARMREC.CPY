@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*    PARMREC      -   RUN-TIME PARAMETER RECORD LAYOUT          *
+000300*                                                                *
+000400*    ONE 64-BYTE RECORD READ FROM PARMFILE AT STARTUP SO        *
+000500*    OPERATORS CAN CHANGE APP'S RUN BEHAVIOR BETWEEN             *
+000600*    INVOCATIONS WITHOUT A RECOMPILE.                            *
+000700*                                                                *
+000800*    PARM-ECHO-ON CONTROLS WHETHER THE ORIGINAL PAYLOAD TEXT IS *
+000900*    ECHOED BACK INTO THE RESPONSE BODY.  IT HAS NO BEARING ON  *
+000950*    AUDITLOG, WHICH RECEIVES AN ENTRY FOR EVERY RECORD         *
+000960*    REGARDLESS OF THIS SWITCH.                                 *
+001000*****************************************************************
+001100    05  PARM-ECHO-ON                    PIC X(01).
+001200        88  PARM-ECHO-ENABLED               VALUE "Y".
+001300        88  PARM-ECHO-DISABLED              VALUE "N".
+001400    05  PARM-MAX-LEN                    PIC 9(04).
+001500    05  PARM-DEBUG-MODE                 PIC X(01).
+001600        88  PARM-DEBUG-ON                   VALUE "Y".
+001700        88  PARM-DEBUG-OFF                  VALUE "N".
+001800    05  PARM-CHECKPOINT-INTERVAL        PIC 9(04).
+001900    05  FILLER                          PIC X(54).
