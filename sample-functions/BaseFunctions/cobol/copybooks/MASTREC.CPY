@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    MASTREC      -   CUSTOMER/REFERENCE MASTER RECORD LAYOUT   *
+000300*                                                                *
+000400*    KEYED ON MAST-CORRELATION-ID.  LOOKED UP BY MSTRLKUP ON     *
+000500*    BEHALF OF APP TO VALIDATE AND ENRICH EACH REQUEST.          *
+000600*****************************************************************
+000700    05  MAST-CORRELATION-ID             PIC X(12).
+000800    05  MAST-CUSTOMER-NAME              PIC X(30).
+000900    05  MAST-STATUS-CODE                PIC X(01).
+001000        88  MAST-STATUS-ACTIVE              VALUE "A".
+001100        88  MAST-STATUS-SUSPENDED           VALUE "S".
+001200    05  FILLER                          PIC X(07).
