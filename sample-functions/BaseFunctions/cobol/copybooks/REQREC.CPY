@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*    REQREC       -   REQUEST RECORD LAYOUT                     *
+000300*                                                                *
+000400*    THE 64-BYTE RECORD HANDED TO APP ON SYSIN.  BROKEN OUT SO   *
+000500*    A CALLER CAN BE ROUTED BY REQUEST TYPE AND MATCHED BACK TO  *
+000600*    REFERENCE DATA BY CORRELATION ID, INSTEAD OF THE WHOLE      *
+000700*    RECORD BEING TREATED AS ONE BLOB OF TEXT.                   *
+000800*                                                                *
+000900*    INCLUDE UNDER A 01-LEVEL, E.G.                              *
+001000*        01  SYSIN-RECORD.                                      *
+001100*            COPY REQREC.                                       *
+001200*    WHEN A SECOND COPY OF THE FIELDS IS NEEDED UNDER ANOTHER    *
+001300*    01-LEVEL (E.G. A WORKING-STORAGE TABLE ENTRY) RENAME EACH   *
+001400*    FIELD SO THE DATA-NAMES STAY UNIQUE, E.G.                   *
+001500*        COPY REQREC REPLACING ==REQ-TYPE-CODE== BY             *
+001600*            ==TBL-TYPE-CODE== ==REQ-CORRELATION-ID== BY ...     *
+001700*    (COBOL REPLACING MATCHES WHOLE WORDS, NOT PARTIAL PREFIXES, *
+001800*    SO EACH DATA-NAME MUST BE LISTED OUT IN FULL.)              *
+001900*****************************************************************
+002000    05  REQ-TYPE-CODE                   PIC X(02).
+002100        88  REQ-TYPE-ECHO                   VALUE "EC".
+002200        88  REQ-TYPE-LOOKUP                 VALUE "LK".
+002300    05  REQ-CORRELATION-ID              PIC X(12).
+002400    05  REQ-PAYLOAD-LENGTH              PIC 9(04).
+002500    05  REQ-PAYLOAD-BODY                PIC X(46).
