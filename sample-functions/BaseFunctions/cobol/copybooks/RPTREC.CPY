@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*    RPTREC       -   CONTROL REPORT LINE LAYOUT                *
+000300*                                                                *
+000400*    ONE PRINT LINE OF THE END-OF-RUN CONTROL REPORT WRITTEN TO  *
+000500*    REPORT-FILE.  RPT-LABEL CARRIES A FIXED CAPTION AND         *
+000600*    RPT-VALUE THE EDITED FIGURE OR TEXT FOR THAT LINE.          *
+000700*****************************************************************
+000800    05  RPT-LABEL                       PIC X(30).
+000900    05  RPT-VALUE                       PIC X(50).
