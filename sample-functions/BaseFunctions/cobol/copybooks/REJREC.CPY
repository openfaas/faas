@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    REJREC       -   REJECTED-RECORD LAYOUT                    *
+000300*                                                                *
+000400*    ONE LINE PER SYSIN RECORD THAT FAILS BASIC VALIDATION,      *
+000500*    WRITTEN TO SYSERR-FILE WITH THE REASON IT WAS REJECTED.     *
+000600*****************************************************************
+000700    05  REJ-SEQUENCE-NO                 PIC 9(06).
+000800    05  REJ-REASON-CODE                 PIC X(02).
+000900        88  REJ-REASON-BLANK                VALUE "01".
+001000        88  REJ-REASON-TOO-LONG             VALUE "02".
+001100        88  REJ-REASON-UNPRINTABLE          VALUE "03".
+001150        88  REJ-REASON-UNKNOWN-ID           VALUE "04".
+001160        88  REJ-REASON-BAD-LENGTH           VALUE "05".
+001170        88  REJ-REASON-UNKNOWN-TYPE         VALUE "06".
+001180        88  REJ-REASON-SUSPENDED            VALUE "07".
+001200    05  REJ-RAW-RECORD                  PIC X(64).
