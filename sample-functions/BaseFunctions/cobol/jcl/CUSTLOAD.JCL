@@ -0,0 +1,41 @@
+//CUSTLOAD JOB (ACCTNO),'BUILD CUSTMAST',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*  CUSTLOAD - ONE-TIME BUILD OF THE CUSTMAST INDEXED MASTER FROM      *
+//*             THE CUSTLOAD SEQUENTIAL EXTRACT, USING PROGRAM         *
+//*             MSTRLOAD.                                               *
+//*                                                                     *
+//*  RUN THIS JOB ONCE, BEFORE APPBATCH (OR THE OPENFAAS FUNCTION) IS   *
+//*  FIRST INVOKED, SO MSTRLKUP HAS A CUSTMAST TO OPEN AND SOME KNOWN   *
+//*  CORRELATION IDS FOR "LK" REQUESTS TO FIND.  RERUNNING THIS JOB     *
+//*  AGAINST AN EXISTING CUSTMAST FAILS STEP2'S OPEN OUTPUT RATHER      *
+//*  THAN DUPLICATING OR OVERLAYING RECORDS - DELETE/REDEFINE CUSTMAST  *
+//*  FIRST IF THE EXTRACT NEEDS TO BE RELOADED.                         *
+//*                                                                     *
+//*  STEP1  DEFMAST   - DEFINE THE CUSTMAST INDEXED DATASET.  A REAL    *
+//*                      Z/OS SHOP WOULD DEFINE THE VSAM KSDS WITH      *
+//*                      IDCAMS HERE INSTEAD; THIS GNUCOBOL RUNTIME     *
+//*                      CREATES THE INDEXED FILE ON THE STEP2 OPEN     *
+//*                      OUTPUT, SO STEP1 IS SHOWN AS A COMMENT ONLY.   *
+//*  STEP2  RUNLOAD   - EXECUTE MSTRLOAD.  CUSTLOAD IS THE SEQUENTIAL   *
+//*                      EXTRACT (RECORDS IN ASCENDING CORRELATION-ID   *
+//*                      SEQUENCE); CUSTMAST IS THE INDEXED MASTER      *
+//*                      MSTRLKUP LOOKS UP AGAINST ON BEHALF OF APP.    *
+//*                                                                     *
+//*  MODIFICATION HISTORY                                               *
+//*  -------------------                                                *
+//*  2026-08-09  RH  INITIAL VERSION.                                   *
+//*********************************************************************
+//*
+//STEP1    EXEC PGM=IEFBR14
+//*           VSAM KSDS DEFINE FOR APP.BATCH.CUSTMAST WOULD GO HERE
+//*           ON A REAL Z/OS RUNTIME (IDCAMS DEFINE CLUSTER ...).
+//*
+//STEP2    EXEC PGM=MSTRLOAD
+//STEPLIB  DD DSN=APP.LOADLIB,DISP=SHR
+//CUSTLOAD DD DSN=APP.BATCH.CUSTLOAD,DISP=SHR
+//CUSTMAST DD DSN=APP.BATCH.CUSTMAST,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
