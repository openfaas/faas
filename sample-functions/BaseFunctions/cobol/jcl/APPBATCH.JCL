@@ -0,0 +1,77 @@
+//APPBATCH JOB (ACCTNO),'APP BATCH RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*  APPBATCH - SCHEDULED BATCH-WINDOW DRIVER FOR PROGRAM APP.          *
+//*                                                                     *
+//*  RUNS THE SAME APP LOAD MODULE THAT OPENFAAS INVOKES INTERACTIVELY *
+//*  AGAINST A SEQUENTIAL DATASET INSTEAD OF THE OPENFAAS/KEYBOARD      *
+//*  PATH, FOR UNATTENDED RUNS OUTSIDE THE FUNCTION RUNTIME.            *
+//*                                                                     *
+//*  STEP1  VALIDATE  - ALLOCATE THE INPUT DATASET SO A MISSING OR      *
+//*                      UNCATALOGED APP.BATCH.INPUT FAILS THE JOB      *
+//*                      HERE, BEFORE APP IS EVER STARTED.  IEFBR14     *
+//*                      ONLY CHECKS THE DATASET CAN BE ALLOCATED; IT   *
+//*                      DOES NOT CHECK RECORD COUNT.                  *
+//*  STEP2  RUNAPP    - EXECUTE APP.  SYSIN IS REDIRECTED FROM THE      *
+//*                      QUEUED DATASET; THE CONTROL REPORT, SYSERR,    *
+//*                      AUDITLOG AND CHECKPOINT FILES ARE ALL REAL     *
+//*                      DATASETS FOR THIS RUN.                        *
+//*  STEP3  PRTRPT    - LIST THE CONTROL REPORT TO SYSOUT FOR THE       *
+//*                      OPERATOR/SCHEDULER LOG.                       *
+//*  STEP4  ARCHAUD   - COPY THE AUDIT LOG TO THE DAILY ARCHIVE         *
+//*                      GENERATION DATASET AND PURGE THE WORKING      *
+//*                      COPY SO THE NEXT RUN STARTS CLEAN.             *
+//*                                                                     *
+//*  NOTE: APP'S SYSIN IS ASSIGNED TO KEYBOARD (GNUCOBOL'S STDIN        *
+//*  DEVICE NAME) BECAUSE THAT IS THE RUNTIME OPENFAAS INVOKES APP      *
+//*  UNDER.  THIS JOB STREAM DOCUMENTS THE BATCH-WINDOW SHAPE OF THE    *
+//*  RUN (STEPS, DATASETS, ARCHIVING) FOR THAT SAME GNUCOBOL RUNTIME;   *
+//*  A //SYSIN DD STATEMENT DOES NOT BY ITSELF SATISFY A KEYBOARD       *
+//*  ASSIGNMENT ON A NATIVE MVS/ENTERPRISE COBOL RUNTIME, SO PORTING    *
+//*  THIS STREAM TO A REAL Z/OS RUNTIME ALSO NEEDS APP'S SYSIN ASSIGN   *
+//*  CHANGED TO A DATASET-NAME FORM (E.G. ASSIGN TO "SYSIN").           *
+//*                                                                     *
+//*  MODIFICATION HISTORY                                               *
+//*  -------------------                                                *
+//*  2026-08-09  RH  INITIAL VERSION.                                   *
+//*  2026-08-09  RH  CORRECTED STEP1's COMMENT - IEFBR14 ONLY CHECKS    *
+//*                  ALLOCATION, NOT EMPTINESS.  NOTED THE KEYBOARD/    *
+//*                  DATASET ASSIGN MISMATCH FOR A REAL Z/OS PORT.      *
+//*********************************************************************
+//*
+//STEP1    EXEC PGM=IEFBR14
+//INDD     DD DSN=APP.BATCH.INPUT,DISP=(OLD,KEEP)
+//*
+//STEP2    EXEC PGM=APP
+//STEPLIB  DD DSN=APP.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=APP.BATCH.INPUT,DISP=(OLD,KEEP)
+//AUDITLOG DD DSN=APP.BATCH.AUDITLOG,DISP=(OLD,KEEP)
+//SYSERR   DD DSN=APP.BATCH.SYSERR,DISP=(MOD,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSRPT   DD DSN=APP.BATCH.SYSRPT,DISP=(MOD,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//PARMFILE DD DSN=APP.BATCH.PARMFILE,DISP=SHR
+//CHKPOINT DD DSN=APP.BATCH.CHKPOINT,DISP=(OLD,KEEP)
+//CUSTMAST DD DSN=APP.BATCH.CUSTMAST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=IEBGENER,COND=(0,NE,STEP2)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=APP.BATCH.SYSRPT,DISP=(OLD,KEEP)
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP4    EXEC PGM=IEBGENER,COND=(0,NE,STEP2)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=APP.BATCH.AUDITLOG,DISP=(OLD,KEEP)
+//SYSUT2   DD DSN=APP.AUDITLOG.ARCHIVE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10),RLSE),
+//            LIKE=APP.BATCH.AUDITLOG
+//SYSIN    DD DUMMY
+//*
+//STEP5    EXEC PGM=IEFBR14,COND=(0,NE,STEP2)
+//PURGEDD  DD DSN=APP.BATCH.AUDITLOG,DISP=(OLD,DELETE),
+//            SPACE=(TRK,(1,1),RLSE)
+//
