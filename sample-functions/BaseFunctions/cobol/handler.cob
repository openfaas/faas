@@ -1,38 +1,786 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. APP.
-      *> Example based upon http://stackoverflow.com/q/938760/1420197
-      *> More on COBOL @ https://www.ibm.com/support/knowledgecenter/en/SS6SG3_3.4.0/com.ibm.entcobol.doc_3.4/tpbeg15.htm
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD SYSIN.
-       01 ln PIC X(64).
-          88 EOF VALUE HIGH-VALUES.
-
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
- 
-       DISPLAY "Request data: "      
-       DISPLAY "------------"
-
-       OPEN INPUT SYSIN
-       READ SYSIN
-       AT END SET EOF TO TRUE
-       END-READ
-       PERFORM UNTIL EOF
-
-
-       DISPLAY ln
-
-       READ SYSIN
-       AT END SET EOF TO TRUE
-       END-READ
-       END-PERFORM
-       CLOSE SYSIN
-
-       DISPLAY "------------"
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. APP.
+000300*> Example based upon http://stackoverflow.com/q/938760/1420197
+000400*> More on COBOL @ https://www.ibm.com/support/knowledgecenter/en/SS6SG3_3.4.0/com.ibm.entcobol.doc_3.4/tpbeg15.htm
+000500 AUTHOR. R HADDOCK.
+000600 INSTALLATION. OPENFAAS SAMPLE FUNCTIONS.
+000700 DATE-WRITTEN. 2026-08-09.
+000800 DATE-COMPILED.
+000900*****************************************************************
+001000*    MODIFICATION HISTORY                                      *
+001100*    -------------------                                       *
+001200*    2026-08-09  RH  REPLACED THE RAW 64-BYTE ln RECORD WITH    *
+001300*                    THE REQREC REQUEST-RECORD COPYBOOK SO      *
+001400*                    DOWNSTREAM LOGIC CAN BRANCH ON REQUEST     *
+001500*                    TYPE AND CORRELATION ID.                   *
+001600*    2026-08-09  RH  ADDED AUDITLOG - EVERY RECORD PROCESSED IS *
+001700*                    NOW APPENDED TO A TIMESTAMPED, SEQUENCE-    *
+001800*                    NUMBERED AUDIT TRAIL.                      *
+001900*    2026-08-09  RH  ADDED RECORD VALIDATION.  RECORDS FAILING  *
+002000*                    BASIC EDITS ARE WRITTEN TO SYSERR-FILE     *
+002100*                    AND COUNTED RATHER THAN SILENTLY ACCEPTED. *
+002200*    2026-08-09  RH  ADDED CHECKPOINT/RESTART SUPPORT - A       *
+002300*                    CHECKPOINT FILE IS READ ON STARTUP AND     *
+002400*                    WRITTEN EVERY PARM-CHECKPOINT-INTERVAL     *
+002500*                    RECORDS SO A KILLED RUN CAN RESUME.        *
+002600*    2026-08-09  RH  ADDED REPORT-FILE - AN END-OF-RUN CONTROL  *
+002700*                    REPORT REPLACES THE OLD DISPLAY BANNERS.   *
+002800*    2026-08-09  RH  ADDED RESPONSE-FILE.  THE CALLER NOW GETS  *
+002900*                    ONLY THE STRUCTURED RESPONSE RECORD; ALL   *
+003000*                    TRACE OUTPUT GOES TO AUDITLOG INSTEAD.     *
+003100*    2026-08-09  RH  ADDED A CALL TO MSTRLKUP TO VALIDATE AND   *
+003200*                    ENRICH EACH REQUEST AGAINST THE CUSTMAST   *
+003300*                    INDEXED MASTER BY CORRELATION ID.           *
+003400*    2026-08-09  RH  ADDED PARMFILE - ECHO-ON, MAX-LEN,          *
+003500*                    DEBUG-MODE AND THE CHECKPOINT INTERVAL ARE *
+003600*                    NOW OPERATOR-SETTABLE WITHOUT A RECOMPILE.  *
+003700*    2026-08-09  RH  REWORKED THE MAIN LOOP TO BUFFER SYSIN      *
+003800*                    INTO WS-REC-TBL AND PROCESS IN BULK;        *
+003900*                    RUNS LONGER THAN WS-MAX-RECS NOW ABEND      *
+004000*                    CLEANLY INSTEAD OF LOOPING UNBOUNDED.       *
+004100*    SEE ALSO APPBATCH JCL FOR THE UNATTENDED BATCH-WINDOW PATH  *
+004200*    THAT DRIVES THIS PROGRAM AGAINST A QUEUED SEQUENTIAL        *
+004300*    DATASET INSTEAD OF THE OPENFAAS/KEYBOARD PATH.              *
+004310*    2026-08-09  RH  AUDITLOG NO LONGER DEPENDS ON PARM-ECHO-ON; *
+004320*                    THE MASTER LOOKUP ONLY RUNS FOR LOOKUP-TYPE *
+004330*                    REQUESTS; PARMFILE/CHECKPOINT OPEN FAILURES *
+004340*                    AND A ZERO CHECKPOINT INTERVAL ARE NOW      *
+004350*                    HANDLED INSTEAD OF ABENDING; RESP-LENGTH IS *
+004360*                    COMPUTED FROM THE ACTUAL RESPONSE BODY.     *
+004370*    2026-08-09  RH  RESP-LENGTH NOW REFLECTS THE TRIMMED PAYLOAD*
+004380*                    AND NAME TEXT INSTEAD OF THE PADDED FIELD   *
+004390*                    WIDTH; LENGTH STATS SKIP REJECTED RECORDS;  *
+004392*                    VALIDATION NOW CHECKS THE TYPE CODE AND     *
+004394*                    THAT PAYLOAD-LENGTH IS NUMERIC; A SUSPENDED *
+004396*                    MASTER RECORD IS NOW REJECTED; THE CONTROL  *
+004398*                    REPORT SHOWS RECORDS SKIPPED ON RESTART;    *
+004399*                    AND THE MID-RUN/FINAL CHECKPOINT RE-OPEN IS *
+004400*                    NOW FILE-STATUS CHECKED LIKE EVERY OTHER    *
+004402*                    OPEN.                                      *
+004410*****************************************************************
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT SYSIN ASSIGN TO KEYBOARD
+004900         ORGANIZATION LINE SEQUENTIAL
+004910         FILE STATUS IS WS-SYSIN-FS.
+005000
+005100     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+005200         ORGANIZATION LINE SEQUENTIAL
+005300         FILE STATUS IS WS-AUDIT-FS.
+005400
+005500     SELECT SYSERR-FILE ASSIGN TO "SYSERR"
+005600         ORGANIZATION LINE SEQUENTIAL
+005610         FILE STATUS IS WS-SYSERR-FS.
+005700
+005800     SELECT REPORT-FILE ASSIGN TO "SYSRPT"
+005900         ORGANIZATION LINE SEQUENTIAL
+005910         FILE STATUS IS WS-RPT-FS.
+006000
+006100     SELECT RESPONSE-FILE ASSIGN TO DISPLAY
+006200         ORGANIZATION LINE SEQUENTIAL
+006210         FILE STATUS IS WS-RESP-FS.
+006300
+006400     SELECT PARMFILE ASSIGN TO "PARMFILE"
+006500         ORGANIZATION LINE SEQUENTIAL
+006600         FILE STATUS IS WS-PARM-FS.
+006700
+006800     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+006900         ORGANIZATION LINE SEQUENTIAL
+007000         FILE STATUS IS WS-CKPT-FS.
+007100
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  SYSIN.
+007500 01  SYSIN-RECORD.
+007600     COPY REQREC.
+007700
+007800 FD  AUDITLOG.
+007900 01  AUDIT-FILE-RECORD.
+008000     COPY AUDITREC.
+008100
+008200 FD  SYSERR-FILE.
+008300 01  SYSERR-RECORD.
+008400     COPY REJREC.
+008500
+008600 FD  REPORT-FILE.
+008700 01  REPORT-FILE-RECORD.
+008800     COPY RPTREC.
+008900
+009000 FD  RESPONSE-FILE.
+009100 01  RESPONSE-FILE-RECORD.
+009200     COPY RESPDREC.
+009300
+009400 FD  PARMFILE.
+009500 01  PARM-FILE-RECORD.
+009600     COPY PARMREC.
+009700
+009800 FD  CHECKPOINT-FILE.
+009900 01  CHECKPOINT-FILE-RECORD.
+010000     COPY CHKPREC.
+010100
+010200 WORKING-STORAGE SECTION.
+010300*****************************************************************
+010400*    INPUT WORK TABLE - SYSIN IS BUFFERED HERE BEFORE ANY       *
+010500*    VALIDATION, LOOKUP, AUDIT OR RESPONSE PROCESSING IS DONE.  *
+010600*****************************************************************
+010700 01  WS-INPUT-TABLE.
+010800     05  WS-REC-TBL OCCURS 9999 TIMES.
+010900     COPY REQREC
+011000     REPLACING ==05== BY ==10==
+011010     ==REQ-TYPE-CODE== BY ==TBL-TYPE-CODE==
+011020     ==REQ-TYPE-ECHO== BY ==TBL-TYPE-ECHO==
+011030     ==REQ-TYPE-LOOKUP== BY ==TBL-TYPE-LOOKUP==
+011040     ==REQ-CORRELATION-ID== BY ==TBL-CORRELATION-ID==
+011050     ==REQ-PAYLOAD-LENGTH== BY ==TBL-PAYLOAD-LENGTH==
+011060     ==REQ-PAYLOAD-BODY== BY ==TBL-PAYLOAD-BODY==.
+011070
+011100*****************************************************************
+011200*    SWITCHES                                                  *
+011300*****************************************************************
+011400 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+011500     88  WS-EOF                          VALUE "Y".
+011600     88  WS-NOT-EOF                      VALUE "N".
+011700 77  WS-VALID-SW                     PIC X(01) VALUE "Y".
+011800     88  WS-RECORD-VALID                 VALUE "Y".
+011900     88  WS-RECORD-INVALID               VALUE "N".
+012000 77  WS-LOOKUP-FOUND-SW              PIC X(01) VALUE "N".
+012100     88  WS-MASTER-FOUND                 VALUE "Y".
+012200     88  WS-MASTER-NOT-FOUND             VALUE "N".
+012300 77  WS-AUDIT-FS                     PIC X(02) VALUE "00".
+012310 77  WS-SYSIN-FS                     PIC X(02) VALUE "00".
+012320 77  WS-SYSERR-FS                    PIC X(02) VALUE "00".
+012330 77  WS-RPT-FS                       PIC X(02) VALUE "00".
+012340 77  WS-RESP-FS                      PIC X(02) VALUE "00".
+012400 77  WS-PARM-FS                      PIC X(02) VALUE "00".
+012500 77  WS-CKPT-FS                      PIC X(02) VALUE "00".
+012600
+012700*****************************************************************
+012800*    COUNTERS                                                  *
+012900*****************************************************************
+013000 77  WS-MAX-RECS                     PIC 9(06) VALUE 009999.
+013100 77  WS-REC-COUNT                    PIC 9(06) VALUE ZERO.
+013200 77  WS-REC-IDX                      PIC 9(06) VALUE ZERO.
+013300 77  WS-TOTAL-READ                   PIC 9(06) VALUE ZERO.
+013400 77  WS-SKIP-COUNT                   PIC 9(06) VALUE ZERO.
+013500 77  WS-RESTART-COUNT                PIC 9(06) VALUE ZERO.
+013600 77  WS-ACCEPT-COUNT                 PIC 9(06) VALUE ZERO.
+013700 77  WS-REJECT-COUNT                 PIC 9(06) VALUE ZERO.
+013800 77  WS-REJECT-SEQ                   PIC 9(06) VALUE ZERO.
+013900 77  WS-AUDIT-SEQ                    PIC 9(06) VALUE ZERO.
+014000 77  WS-SHORTEST-LEN                 PIC 9(04) VALUE 9999.
+014100 77  WS-LONGEST-LEN                  PIC 9(04) VALUE ZERO.
+014200 77  WS-CHECKPOINT-INTERVAL          PIC 9(04) VALUE 0010.
+014300 77  WS-CKPT-VALUE                   PIC 9(06) VALUE ZERO.
+014400 77  WS-CKPT-QUOTIENT                PIC 9(06) VALUE ZERO.
+014500 77  WS-CKPT-REMAINDER               PIC 9(06) VALUE ZERO.
+014600 77  WS-CHAR-IDX                     PIC 9(02) VALUE ZERO.
+014650 77  WS-RESP-PTR                     PIC 9(04) VALUE 1.
+014700
+014800*****************************************************************
+014900*    VALIDATION AND LOOKUP WORK AREAS                          *
+015000*****************************************************************
+015100 01  WS-VALIDATION-WORK.
+015200     05  WS-REJECT-REASON                PIC X(02).
+015300     05  WS-ONE-CHAR                     PIC X(01).
+015400
+015500 01  WS-LOOKUP-WORK.
+015600     05  WS-LOOKUP-CUSTOMER-NAME         PIC X(30).
+015700     05  WS-LOOKUP-STATUS-CODE           PIC X(01).
+015710         88  WS-LOOKUP-STATUS-ACTIVE         VALUE "A".
+015720         88  WS-LOOKUP-STATUS-SUSPENDED      VALUE "S".
+015800
+015900*****************************************************************
+016000*    TIMESTAMP WORK AREA                                       *
+016100*****************************************************************
+016200 01  WS-TIMESTAMP-FIELDS.
+016300     05  WS-TS-DATE                      PIC 9(08).
+016400     05  WS-TS-TIME                      PIC 9(08).
+016500 01  WS-TIMESTAMP-TEXT                   PIC X(26).
+016600 01  WS-START-TIMESTAMP                  PIC X(26).
+016700 01  WS-END-TIMESTAMP                    PIC X(26).
+016800
+016900 PROCEDURE DIVISION.
+017000*****************************************************************
+017100*    0000-MAINLINE                                             *
+017200*****************************************************************
+017300 0000-MAINLINE.
+017400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017500     PERFORM 2000-LOAD-INPUT-TABLE THRU 2000-EXIT.
+017600     PERFORM 3000-PROCESS-TABLE THRU 3000-EXIT.
+017700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+017800     STOP RUN.
+017900 0000-EXIT.
+018000     EXIT.
+018100
+018200*****************************************************************
+018300*    1000-INITIALIZE - OPEN FILES, LOAD PARMFILE AND CHECKPOINT *
+018400*****************************************************************
+018500 1000-INITIALIZE.
+018600     PERFORM 1100-READ-PARMFILE THRU 1100-EXIT.
+018700     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+018800
+018900     OPEN INPUT SYSIN.
+018910     IF WS-SYSIN-FS NOT = "00"
+018920         GO TO 1950-FATAL-FILE-ERROR
+018930     END-IF.
+019000
+019100     OPEN EXTEND AUDITLOG.
+019200     IF WS-AUDIT-FS NOT = "00"
+019300         OPEN OUTPUT AUDITLOG
+019400     END-IF.
+019410     IF WS-AUDIT-FS NOT = "00"
+019420         GO TO 1950-FATAL-FILE-ERROR
+019430     END-IF.
+019500
+019600     OPEN OUTPUT SYSERR-FILE.
+019610     IF WS-SYSERR-FS NOT = "00"
+019620         GO TO 1950-FATAL-FILE-ERROR
+019630     END-IF.
+019700     OPEN OUTPUT REPORT-FILE.
+019710     IF WS-RPT-FS NOT = "00"
+019720         GO TO 1950-FATAL-FILE-ERROR
+019730     END-IF.
+019800     OPEN OUTPUT RESPONSE-FILE.
+019810     IF WS-RESP-FS NOT = "00"
+019820         GO TO 1950-FATAL-FILE-ERROR
+019830     END-IF.
+019900
+020000     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+020100     MOVE WS-TIMESTAMP-TEXT TO WS-START-TIMESTAMP.
+020200
+020300     MOVE SPACES TO AUDIT-FILE-RECORD.
+020400     ADD 1 TO WS-AUDIT-SEQ.
+020500     MOVE WS-AUDIT-SEQ TO AUD-SEQUENCE-NO.
+020600     MOVE WS-START-TIMESTAMP TO AUD-TIMESTAMP.
+020700     MOVE "RUN-START " TO AUD-EVENT-TYPE.
+020800     MOVE "APP BATCH RUN STARTING" TO AUD-DETAIL.
+020900     WRITE AUDIT-FILE-RECORD.
+021000 1000-EXIT.
+021100     EXIT.
+021110
+021120*****************************************************************
+021130*    1950-FATAL-FILE-ERROR - ONE OF THE FILES APP NEEDS TO RUN   *
+021140*    DID NOT OPEN.  TOO EARLY FOR A CONTROL REPORT OR A          *
+021150*    RESPONSE RECORD, SO JUST ABEND WITH A NON-ZERO RETURN-CODE. *
+021160*****************************************************************
+021170 1950-FATAL-FILE-ERROR.
+021180     MOVE 16 TO RETURN-CODE.
+021190     STOP RUN.
+021200
+021300*****************************************************************
+021400*    1100-READ-PARMFILE - LOAD OPERATOR-SETTABLE RUN OPTIONS    *
+021500*****************************************************************
+021600 1100-READ-PARMFILE.
+021700     MOVE "Y"    TO PARM-ECHO-ON.
+021800     MOVE 0046   TO PARM-MAX-LEN.
+021900     MOVE "N"    TO PARM-DEBUG-MODE.
+022000     MOVE 0010   TO PARM-CHECKPOINT-INTERVAL.
+022100
+022200     OPEN INPUT PARMFILE.
+022300     IF WS-PARM-FS = "00"
+022400         READ PARMFILE
+022500             AT END
+022600                 CONTINUE
+022700         END-READ
+022800         CLOSE PARMFILE
+022900     END-IF.
+023000
+023010     IF PARM-CHECKPOINT-INTERVAL = ZERO
+023020         MOVE 0010 TO PARM-CHECKPOINT-INTERVAL
+023030     END-IF.
+023100     MOVE PARM-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL.
+023200 1100-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023600*    1200-READ-CHECKPOINT - HOW MANY RECORDS A PRIOR RUN        *
+023700*    ALREADY FINISHED, SO THEY ARE SKIPPED THIS TIME.           *
+023800*****************************************************************
+023900 1200-READ-CHECKPOINT.
+024000     MOVE ZERO TO WS-RESTART-COUNT.
+024100
+024200     OPEN INPUT CHECKPOINT-FILE.
+024300     IF WS-CKPT-FS = "00"
+024400         READ CHECKPOINT-FILE
+024500             AT END
+024600                 CONTINUE
+024700         END-READ
+024800         MOVE CKPT-LAST-RECORD-NO TO WS-RESTART-COUNT
+024900         CLOSE CHECKPOINT-FILE
+025000     END-IF.
+025100 1200-EXIT.
+025200     EXIT.
+025300
+025400*****************************************************************
+025500*    1900-GET-TIMESTAMP - BUILD A PRINTABLE TIMESTAMP           *
+025600*****************************************************************
+025700 1900-GET-TIMESTAMP.
+025800     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+025900     ACCEPT WS-TS-TIME FROM TIME.
+026000     MOVE SPACES TO WS-TIMESTAMP-TEXT.
+026100     STRING WS-TS-DATE  DELIMITED BY SIZE
+026200            "-"         DELIMITED BY SIZE
+026300            WS-TS-TIME  DELIMITED BY SIZE
+026400         INTO WS-TIMESTAMP-TEXT.
+026500 1900-EXIT.
+026600     EXIT.
+026700
+026800*****************************************************************
+026900*    2000-LOAD-INPUT-TABLE - READ SYSIN INTO WS-REC-TBL, UP TO  *
+027000*    WS-MAX-RECS ENTRIES, SKIPPING RECORDS A CHECKPOINTED       *
+027100*    PRIOR RUN ALREADY PROCESSED.                               *
+027200*****************************************************************
+027300 2000-LOAD-INPUT-TABLE.
+027400     MOVE ZERO TO WS-REC-COUNT.
+027500     MOVE ZERO TO WS-TOTAL-READ.
+027600     MOVE ZERO TO WS-SKIP-COUNT.
+027700     SET WS-NOT-EOF TO TRUE.
+027800
+027900     READ SYSIN
+028000         AT END
+028100             SET WS-EOF TO TRUE
+028200     END-READ.
+028300
+028400     PERFORM 2100-LOAD-ONE-RECORD THRU 2100-EXIT
+028500         UNTIL WS-EOF.
+028600 2000-EXIT.
+028700     EXIT.
+028800
+028900*****************************************************************
+029000*    2100-LOAD-ONE-RECORD                                      *
+029100*****************************************************************
+029200 2100-LOAD-ONE-RECORD.
+029300     ADD 1 TO WS-TOTAL-READ.
+029400     IF WS-TOTAL-READ <= WS-RESTART-COUNT
+029500         ADD 1 TO WS-SKIP-COUNT
+029600     ELSE
+029700         IF WS-REC-COUNT >= WS-MAX-RECS
+029800             PERFORM 9900-COUNT-EXCEEDED THRU 9900-EXIT
+029900         ELSE
+030000             ADD 1 TO WS-REC-COUNT
+030100             MOVE SYSIN-RECORD TO WS-REC-TBL(WS-REC-COUNT)
+030110             PERFORM 2150-LOAD-AUDIT-AND-CHECKPOINT THRU
+030120                 2150-EXIT
+030200         END-IF
+030300     END-IF.
+030400
+030500     READ SYSIN
+030600         AT END
+030700             SET WS-EOF TO TRUE
+030800     END-READ.
+030900 2100-EXIT.
+031000     EXIT.
+031010
+031020*****************************************************************
+031030*    2150-LOAD-AUDIT-AND-CHECKPOINT - A RECORD THAT SURVIVES TO  *
+031040*    3000-PROCESS-TABLE IS AUDITED/CHECKPOINTED THERE, BUT A     *
+031050*    CRASH DURING THIS LOAD LOOP (A LONG SYSIN STREAM KILLED     *
+031060*    PARTWAY THROUGH) WOULD OTHERWISE LEAVE ZERO AUDIT ENTRIES   *
+031070*    AND A STALE CHECKPOINT FOR EVERY RECORD ALREADY READ.  SO   *
+031080*    EACH RECORD IS ALSO AUDITED AS IT IS BUFFERED, AND THE      *
+031090*    CHECKPOINT IS ADVANCED ON THE SAME INTERVAL AS 3700-        *
+031100*    CHECKPOINT USES DURING THE PROCESS PASS.  WS-RESTART-COUNT  *
+031110*    + WS-REC-COUNT IS THE SAME "RECORDS SAFELY ACCOUNTED FOR"   *
+031120*    VALUE 3700-CHECKPOINT COMPUTES, SO A RESTART AFTER A LOAD-  *
+031130*    PHASE CRASH SKIPS EXACTLY THE RECORDS ALREADY BUFFERED.     *
+031140*****************************************************************
+031150 2150-LOAD-AUDIT-AND-CHECKPOINT.
+031160     MOVE SPACES TO AUDIT-FILE-RECORD.
+031170     ADD 1 TO WS-AUDIT-SEQ.
+031180     MOVE WS-AUDIT-SEQ TO AUD-SEQUENCE-NO.
+031190     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+031200     MOVE WS-TIMESTAMP-TEXT TO AUD-TIMESTAMP.
+031210     MOVE "LOADED    " TO AUD-EVENT-TYPE.
+031220     MOVE WS-REC-TBL(WS-REC-COUNT) TO AUD-DETAIL.
+031230     WRITE AUDIT-FILE-RECORD.
+031240
+031250     DIVIDE WS-REC-COUNT BY WS-CHECKPOINT-INTERVAL
+031260         GIVING WS-CKPT-QUOTIENT
+031270         REMAINDER WS-CKPT-REMAINDER.
+031280     IF WS-CKPT-REMAINDER = ZERO
+031290         COMPUTE WS-CKPT-VALUE = WS-RESTART-COUNT + WS-REC-COUNT
+031300         PERFORM 3750-WRITE-CHECKPOINT THRU 3750-EXIT
+031310     END-IF.
+031320 2150-EXIT.
+031330     EXIT.
+031340
+031350*****************************************************************
+031360*    3000-PROCESS-TABLE - VALIDATE, LOOK UP, AUDIT AND RESPOND  *
+031400*    TO EVERY BUFFERED RECORD.                                  *
+031500*****************************************************************
+031600 3000-PROCESS-TABLE.
+031700     PERFORM 3100-PROCESS-ONE-RECORD THRU 3100-EXIT
+031800         VARYING WS-REC-IDX FROM 1 BY 1
+031900         UNTIL WS-REC-IDX > WS-REC-COUNT.
+032000 3000-EXIT.
+032100     EXIT.
+032200
+032300*****************************************************************
+032400*    3100-PROCESS-ONE-RECORD                                    *
+032500*****************************************************************
+032600 3100-PROCESS-ONE-RECORD.
+032700     SET WS-RECORD-VALID TO TRUE.
+032800     MOVE SPACES TO WS-REJECT-REASON.
+032810     MOVE SPACES TO WS-LOOKUP-CUSTOMER-NAME.
+032820     MOVE SPACES TO WS-LOOKUP-STATUS-CODE.
+032830     SET WS-MASTER-NOT-FOUND TO TRUE.
+032900
+033000     PERFORM 3200-VALIDATE-RECORD THRU 3200-EXIT.
+033100
+033200     IF WS-RECORD-VALID
+033210         IF TBL-TYPE-LOOKUP (WS-REC-IDX)
+033220             PERFORM 3300-LOOKUP-MASTER THRU 3300-EXIT
+033230         END-IF
+033300     END-IF.
+033500
+033600*    AUDITLOG GETS AN ENTRY FOR EVERY RECORD REGARDLESS OF THE
+033610*    OPERATOR'S PARM-ECHO-ON SETTING - THAT SWITCH ONLY CONTROLS
+033620*    WHETHER THE RESPONSE BODY ECHOES THE PAYLOAD (SEE 3500).
+033630     PERFORM 3400-WRITE-AUDIT-TRACE THRU 3400-EXIT.
+033900
+034000     IF PARM-DEBUG-ON
+034100         PERFORM 3450-WRITE-DEBUG-AUDIT THRU 3450-EXIT
+034200     END-IF.
+034300
+034400     PERFORM 3500-BUILD-RESPONSE THRU 3500-EXIT.
+034500
+034600     IF WS-RECORD-VALID
+034700         ADD 1 TO WS-ACCEPT-COUNT
+034800     END-IF.
+034900
+034950     IF WS-RECORD-VALID
+034960         PERFORM 3600-UPDATE-LENGTH-STATS THRU 3600-EXIT
+034970     END-IF.
+035100     PERFORM 3700-CHECKPOINT THRU 3700-EXIT.
+035200 3100-EXIT.
+035300     EXIT.
+035400
+035500*****************************************************************
+035600*    3200-VALIDATE-RECORD - NON-BLANK, EXPECTED LENGTH,         *
+035700*    PRINTABLE PAYLOAD.                                         *
+035800*****************************************************************
+035900 3200-VALIDATE-RECORD.
+035910     IF NOT TBL-TYPE-ECHO(WS-REC-IDX)
+035920        AND NOT TBL-TYPE-LOOKUP(WS-REC-IDX)
+035930         SET WS-RECORD-INVALID TO TRUE
+035940         MOVE "06" TO WS-REJECT-REASON
+035950     ELSE
+036000         IF TBL-PAYLOAD-BODY(WS-REC-IDX) = SPACES
+036100             SET WS-RECORD-INVALID TO TRUE
+036200             MOVE "01" TO WS-REJECT-REASON
+036300         ELSE
+036310             IF TBL-PAYLOAD-LENGTH(WS-REC-IDX) NOT NUMERIC
+036320                 SET WS-RECORD-INVALID TO TRUE
+036330                 MOVE "05" TO WS-REJECT-REASON
+036340             ELSE
+036400                 IF TBL-PAYLOAD-LENGTH(WS-REC-IDX) > 0046
+036500                    OR TBL-PAYLOAD-LENGTH(WS-REC-IDX)
+036510                       > PARM-MAX-LEN
+036600                     SET WS-RECORD-INVALID TO TRUE
+036700                     MOVE "02" TO WS-REJECT-REASON
+036800                 ELSE
+036900                     PERFORM 3210-CHECK-PRINTABLE THRU 3210-EXIT
+037000                 END-IF
+037010             END-IF
+037020         END-IF
+037100     END-IF.
+037200
+037300     IF WS-RECORD-INVALID
+037400         PERFORM 3250-WRITE-REJECT THRU 3250-EXIT
+037500     END-IF.
+037600 3200-EXIT.
+037700     EXIT.
+037800
+037900*****************************************************************
+038000*    3210-CHECK-PRINTABLE                                       *
+038100*****************************************************************
+038200 3210-CHECK-PRINTABLE.
+038300     PERFORM 3220-CHECK-ONE-CHAR THRU 3220-EXIT
+038400         VARYING WS-CHAR-IDX FROM 1 BY 1
+038500         UNTIL WS-CHAR-IDX > 46
+038600            OR WS-RECORD-INVALID.
+038700 3210-EXIT.
+038800     EXIT.
+038900
+039000 3220-CHECK-ONE-CHAR.
+039100     MOVE TBL-PAYLOAD-BODY(WS-REC-IDX)(WS-CHAR-IDX:1)
+039110         TO WS-ONE-CHAR.
+039200     IF WS-ONE-CHAR < SPACE
+039300         SET WS-RECORD-INVALID TO TRUE
+039400         MOVE "03" TO WS-REJECT-REASON
+039500     END-IF.
+039600 3220-EXIT.
+039700     EXIT.
+039800
+039900*****************************************************************
+040000*    3250-WRITE-REJECT                                          *
+040100*****************************************************************
+040200 3250-WRITE-REJECT.
+040300     ADD 1 TO WS-REJECT-COUNT.
+040400     ADD 1 TO WS-REJECT-SEQ.
+040500     MOVE SPACES TO SYSERR-RECORD.
+040600     MOVE WS-REJECT-SEQ TO REJ-SEQUENCE-NO.
+040700     MOVE WS-REJECT-REASON TO REJ-REASON-CODE.
+040800     MOVE WS-REC-TBL(WS-REC-IDX) TO REJ-RAW-RECORD.
+040900     WRITE SYSERR-RECORD.
+041000 3250-EXIT.
+041100     EXIT.
+041200
+041300*****************************************************************
+041400*    3300-LOOKUP-MASTER - VALIDATE/ENRICH AGAINST CUSTMAST       *
+041500*    BEFORE THE RECORD IS DISPLAYED OR RETURNED.                *
+041600*****************************************************************
+041700 3300-LOOKUP-MASTER.
+041800     CALL "MSTRLKUP" USING TBL-CORRELATION-ID(WS-REC-IDX)
+041900                           WS-LOOKUP-FOUND-SW
+042000                           WS-LOOKUP-CUSTOMER-NAME
+042100                           WS-LOOKUP-STATUS-CODE.
+042200
+042300     IF WS-MASTER-NOT-FOUND
+042400         SET WS-RECORD-INVALID TO TRUE
+042500         MOVE "04" TO WS-REJECT-REASON
+042600         PERFORM 3250-WRITE-REJECT THRU 3250-EXIT
+042610     ELSE
+042620         IF WS-LOOKUP-STATUS-SUSPENDED
+042630             SET WS-RECORD-INVALID TO TRUE
+042640             MOVE "07" TO WS-REJECT-REASON
+042650             PERFORM 3250-WRITE-REJECT THRU 3250-EXIT
+042660         END-IF
+042700     END-IF.
+042800 3300-EXIT.
+042900     EXIT.
+043000
+043100*****************************************************************
+043200*    3400-WRITE-AUDIT-TRACE - REPLACES THE OLD DISPLAY BANNERS. *
+043300*****************************************************************
+043400 3400-WRITE-AUDIT-TRACE.
+043500     MOVE SPACES TO AUDIT-FILE-RECORD.
+043600     ADD 1 TO WS-AUDIT-SEQ.
+043700     MOVE WS-AUDIT-SEQ TO AUD-SEQUENCE-NO.
+043800     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+043900     MOVE WS-TIMESTAMP-TEXT TO AUD-TIMESTAMP.
+044000     IF WS-RECORD-VALID
+044100         MOVE "PROCESSED " TO AUD-EVENT-TYPE
+044200     ELSE
+044300         MOVE "REJECTED  " TO AUD-EVENT-TYPE
+044400     END-IF.
+044500     MOVE WS-REC-TBL(WS-REC-IDX) TO AUD-DETAIL.
+044600     WRITE AUDIT-FILE-RECORD.
+044700 3400-EXIT.
+044800     EXIT.
+044900
+045000*****************************************************************
+045100*    3450-WRITE-DEBUG-AUDIT - EXTRA TRACE WHEN PARM-DEBUG-MODE  *
+045200*    IS SWITCHED ON.                                            *
+045300*****************************************************************
+045400 3450-WRITE-DEBUG-AUDIT.
+045500     MOVE SPACES TO AUDIT-FILE-RECORD.
+045600     ADD 1 TO WS-AUDIT-SEQ.
+045700     MOVE WS-AUDIT-SEQ TO AUD-SEQUENCE-NO.
+045800     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+045900     MOVE WS-TIMESTAMP-TEXT TO AUD-TIMESTAMP.
+046000     MOVE "DEBUG     " TO AUD-EVENT-TYPE.
+046100     STRING "TYPE="     DELIMITED BY SIZE
+046200            TBL-TYPE-CODE(WS-REC-IDX) DELIMITED BY SIZE
+046300            " CORR="    DELIMITED BY SIZE
+046400            TBL-CORRELATION-ID(WS-REC-IDX) DELIMITED BY SIZE
+046500            " FOUND="   DELIMITED BY SIZE
+046600            WS-LOOKUP-FOUND-SW DELIMITED BY SIZE
+046700         INTO AUD-DETAIL.
+046800     WRITE AUDIT-FILE-RECORD.
+046900 3450-EXIT.
+047000     EXIT.
+047100
+047200*****************************************************************
+047300*    3500-BUILD-RESPONSE - THE ONLY RECORD RETURNED TO THE      *
+047400*    OPENFAAS CALLER.                                           *
+047500*****************************************************************
+047600 3500-BUILD-RESPONSE.
+047700     MOVE SPACES TO RESPONSE-FILE-RECORD.
+047710     MOVE 1 TO WS-RESP-PTR.
+047800     IF WS-RECORD-VALID
+047900         MOVE 200 TO RESP-STATUS-CODE
+047910         IF PARM-ECHO-ENABLED
+047920             STRING TBL-PAYLOAD-BODY(WS-REC-IDX)
+047922                 (1:TBL-PAYLOAD-LENGTH(WS-REC-IDX))
+047924                 DELIMITED BY SIZE
+047930                 INTO RESP-BODY WITH POINTER WS-RESP-PTR
+047940         END-IF
+047950         IF WS-MASTER-FOUND
+047960             STRING WS-LOOKUP-CUSTOMER-NAME DELIMITED BY SPACE
+047970                 INTO RESP-BODY WITH POINTER WS-RESP-PTR
+047980         END-IF
+048400     ELSE
+048500         MOVE 400 TO RESP-STATUS-CODE
+048600         STRING "REQUEST REJECTED - SEE AUDIT LOG"
+048610             DELIMITED BY SIZE
+048620             INTO RESP-BODY WITH POINTER WS-RESP-PTR
+048800     END-IF.
+048810     COMPUTE RESP-LENGTH = WS-RESP-PTR - 1.
+048900     WRITE RESPONSE-FILE-RECORD.
+049000 3500-EXIT.
+049100     EXIT.
+049200
+049300*****************************************************************
+049400*    3600-UPDATE-LENGTH-STATS                                   *
+049500*****************************************************************
+049600 3600-UPDATE-LENGTH-STATS.
+049700     IF TBL-PAYLOAD-LENGTH(WS-REC-IDX) < WS-SHORTEST-LEN
+049800         MOVE TBL-PAYLOAD-LENGTH(WS-REC-IDX) TO WS-SHORTEST-LEN
+049900     END-IF.
+050000     IF TBL-PAYLOAD-LENGTH(WS-REC-IDX) > WS-LONGEST-LEN
+050100         MOVE TBL-PAYLOAD-LENGTH(WS-REC-IDX) TO WS-LONGEST-LEN
+050200     END-IF.
+050300 3600-EXIT.
+050400     EXIT.
+050500
+050600*****************************************************************
+050700*    3700-CHECKPOINT - EVERY PARM-CHECKPOINT-INTERVAL RECORDS.  *
+050800*****************************************************************
+050900 3700-CHECKPOINT.
+051000     DIVIDE WS-REC-IDX BY WS-CHECKPOINT-INTERVAL
+051100         GIVING WS-CKPT-QUOTIENT
+051200         REMAINDER WS-CKPT-REMAINDER.
+051300     IF WS-CKPT-REMAINDER = ZERO
+051310         COMPUTE WS-CKPT-VALUE = WS-RESTART-COUNT + WS-REC-IDX
+051400         PERFORM 3750-WRITE-CHECKPOINT THRU 3750-EXIT
+051500     END-IF.
+051600 3700-EXIT.
+051700     EXIT.
+051800
+051900*****************************************************************
+051910*    3750-WRITE-CHECKPOINT - WRITES WHATEVER VALUE THE CALLER   *
+051920*    HAS ALREADY MOVED TO WS-CKPT-VALUE.  SHARED BY 3700         *
+051930*    (MID-PROCESS), 2150 (MID-LOAD) AND 9100 (FINAL) SO THE      *
+051940*    OPEN/FILE-STATUS-CHECK/WRITE LOGIC LIVES IN ONE PLACE.      *
+051950*****************************************************************
+051960 3750-WRITE-CHECKPOINT.
+052010     OPEN OUTPUT CHECKPOINT-FILE.
+052020     IF WS-CKPT-FS NOT = "00"
+052030         GO TO 1950-FATAL-FILE-ERROR
+052040     END-IF.
+052200     MOVE SPACES TO CHECKPOINT-FILE-RECORD.
+052300     MOVE WS-CKPT-VALUE TO CKPT-LAST-RECORD-NO.
+052400     WRITE CHECKPOINT-FILE-RECORD.
+052500     CLOSE CHECKPOINT-FILE.
+052600 3750-EXIT.
+052700     EXIT.
+052800
+052900*****************************************************************
+053000*    4000-WRITE-CONTROL-REPORT - ONE-PAGE SUMMARY OF THE RUN.   *
+053100*****************************************************************
+053200 4000-WRITE-CONTROL-REPORT.
+053300     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+053400     MOVE WS-TIMESTAMP-TEXT TO WS-END-TIMESTAMP.
+053500
+053600     IF WS-REC-COUNT = ZERO
+053700         MOVE ZERO TO WS-SHORTEST-LEN
+053800     END-IF.
+053900
+054000     MOVE SPACES TO REPORT-FILE-RECORD.
+054100     MOVE "APP CONTROL REPORT"            TO RPT-LABEL.
+054200     MOVE SPACES                          TO RPT-VALUE.
+054300     WRITE REPORT-FILE-RECORD.
+054400
+054500     MOVE SPACES TO REPORT-FILE-RECORD.
+054600     MOVE "RUN START TIME"                TO RPT-LABEL.
+054700     MOVE WS-START-TIMESTAMP               TO RPT-VALUE.
+054800     WRITE REPORT-FILE-RECORD.
+054900
+055000     MOVE SPACES TO REPORT-FILE-RECORD.
+055100     MOVE "RUN END TIME"                  TO RPT-LABEL.
+055200     MOVE WS-END-TIMESTAMP                 TO RPT-VALUE.
+055300     WRITE REPORT-FILE-RECORD.
+055400
+055500     MOVE SPACES TO REPORT-FILE-RECORD.
+055600     MOVE "TOTAL RECORDS READ"             TO RPT-LABEL.
+055700     MOVE WS-TOTAL-READ                   TO RPT-VALUE.
+055800     WRITE REPORT-FILE-RECORD.
+055810
+055820     MOVE SPACES TO REPORT-FILE-RECORD.
+055830     MOVE "RECORDS SKIPPED (RESTART)"       TO RPT-LABEL.
+055840     MOVE WS-SKIP-COUNT                    TO RPT-VALUE.
+055850     WRITE REPORT-FILE-RECORD.
+055900
+056000     MOVE SPACES TO REPORT-FILE-RECORD.
+056100     MOVE "RECORDS ACCEPTED"               TO RPT-LABEL.
+056200     MOVE WS-ACCEPT-COUNT                  TO RPT-VALUE.
+056300     WRITE REPORT-FILE-RECORD.
+056400
+056500     MOVE SPACES TO REPORT-FILE-RECORD.
+056600     MOVE "RECORDS REJECTED"               TO RPT-LABEL.
+056700     MOVE WS-REJECT-COUNT                  TO RPT-VALUE.
+056800     WRITE REPORT-FILE-RECORD.
+056900
+057000     MOVE SPACES TO REPORT-FILE-RECORD.
+057100     MOVE "SHORTEST LINE LENGTH"           TO RPT-LABEL.
+057200     MOVE WS-SHORTEST-LEN                  TO RPT-VALUE.
+057300     WRITE REPORT-FILE-RECORD.
+057400
+057500     MOVE SPACES TO REPORT-FILE-RECORD.
+057600     MOVE "LONGEST LINE LENGTH"            TO RPT-LABEL.
+057700     MOVE WS-LONGEST-LEN                   TO RPT-VALUE.
+057800     WRITE REPORT-FILE-RECORD.
+057900 4000-EXIT.
+058000     EXIT.
+058100
+058200*****************************************************************
+058300*    9000-TERMINATE - CLOSE SYSIN, REPORT, FINAL CHECKPOINT,    *
+058400*    RUN-END AUDIT ENTRY, CLOSE REMAINING FILES.                *
+058500*****************************************************************
+058600 9000-TERMINATE.
+058700     CLOSE SYSIN.
+058800
+058900     PERFORM 4000-WRITE-CONTROL-REPORT THRU 4000-EXIT.
+059000     PERFORM 9100-WRITE-FINAL-CHECKPOINT THRU 9100-EXIT.
+059100     PERFORM 9200-WRITE-RUN-END-AUDIT THRU 9200-EXIT.
+059200
+059300     CLOSE AUDITLOG.
+059400     CLOSE SYSERR-FILE.
+059500     CLOSE REPORT-FILE.
+059600     CLOSE RESPONSE-FILE.
+059700 9000-EXIT.
+059800     EXIT.
+059900
+060000 9100-WRITE-FINAL-CHECKPOINT.
+060100     COMPUTE WS-CKPT-VALUE = WS-RESTART-COUNT + WS-REC-COUNT.
+060110     PERFORM 3750-WRITE-CHECKPOINT THRU 3750-EXIT.
+060700 9100-EXIT.
+060800     EXIT.
+060900
+061000 9200-WRITE-RUN-END-AUDIT.
+061100     MOVE SPACES TO AUDIT-FILE-RECORD.
+061200     ADD 1 TO WS-AUDIT-SEQ.
+061300     MOVE WS-AUDIT-SEQ TO AUD-SEQUENCE-NO.
+061400     MOVE WS-END-TIMESTAMP TO AUD-TIMESTAMP.
+061500     MOVE "RUN-END   " TO AUD-EVENT-TYPE.
+061600     MOVE "APP BATCH RUN COMPLETE" TO AUD-DETAIL.
+061700     WRITE AUDIT-FILE-RECORD.
+061800 9200-EXIT.
+061900     EXIT.
+062000
+062100*****************************************************************
+062200*    9900-COUNT-EXCEEDED - WS-MAX-RECS WAS REACHED BEFORE       *
+062300*    END-OF-FILE.  ABEND CLEANLY RATHER THAN LOOP FOREVER.      *
+062400*****************************************************************
+062500 9900-COUNT-EXCEEDED.
+062600     MOVE SPACES TO AUDIT-FILE-RECORD.
+062700     ADD 1 TO WS-AUDIT-SEQ.
+062800     MOVE WS-AUDIT-SEQ TO AUD-SEQUENCE-NO.
+062900     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+063000     MOVE WS-TIMESTAMP-TEXT TO AUD-TIMESTAMP.
+063100     MOVE "ABEND     " TO AUD-EVENT-TYPE.
+063200     MOVE "INPUT RECORD COUNT EXCEEDED MAXIMUM - RUN TERMINATED"
+063300         TO AUD-DETAIL.
+063400     WRITE AUDIT-FILE-RECORD.
+063500
+063900     CLOSE SYSIN.
+064000     CLOSE AUDITLOG.
+064100     CLOSE SYSERR-FILE.
+064200     CLOSE REPORT-FILE.
+064300     CLOSE RESPONSE-FILE.
+064400     MOVE 16 TO RETURN-CODE.
+064500     STOP RUN.
+064600 9900-EXIT.
+064700     EXIT.
