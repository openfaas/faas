@@ -0,0 +1,87 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MSTRLKUP.
+000300 AUTHOR. R HADDOCK.
+000400 INSTALLATION. OPENFAAS SAMPLE FUNCTIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    -------------------                                       *
+001000*    2026-08-09  RH  INITIAL VERSION - CORRELATION-ID LOOKUP   *
+001100*                    AGAINST THE CUSTMAST INDEXED MASTER FOR   *
+001200*                    APP SO REQUESTS CAN BE VALIDATED AND       *
+001300*                    ENRICHED BEFORE THEY ARE DISPLAYED OR       *
+001400*                    RETURNED.                                  *
+001410*    2026-08-09  RH  CHECK MF-FILE-STATUS AFTER OPEN INPUT - A   *
+001420*                    MISSING/UNALLOCATED CUSTMAST NOW RETURNS    *
+001430*                    NOT-FOUND INSTEAD OF ABENDING ON THE READ.  *
+001440*****************************************************************
+001450*    CUSTMAST IS BUILT ONCE, BEFORE APP IS FIRST RUN, BY PROGRAM *
+001460*    MSTRLOAD FROM THE CUSTLOAD SEQUENTIAL EXTRACT - SEE         *
+001470*    JCL/CUSTLOAD.JCL.                                           *
+001500*****************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT MASTER-FILE ASSIGN TO "CUSTMAST"
+002000         ORGANIZATION INDEXED
+002100         ACCESS MODE RANDOM
+002200         RECORD KEY MAST-CORRELATION-ID
+002300         FILE STATUS MF-FILE-STATUS.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  MASTER-FILE.
+002800 01  MASTER-RECORD.
+002900     COPY MASTREC.
+003000
+003100 WORKING-STORAGE SECTION.
+003200*****************************************************************
+003300*    SWITCHES AND STATUS CODES                                 *
+003400*****************************************************************
+003500 77  MF-FILE-STATUS                  PIC X(02) VALUE "00".
+003550     88  MF-FILE-STATUS-OK                VALUE "00" "05" "97".
+003600 77  MF-FILE-OPEN-SW                  PIC X(01) VALUE "N".
+003700     88  MF-FILE-IS-OPEN                  VALUE "Y".
+003800
+003900 LINKAGE SECTION.
+004000 01  LK-CORRELATION-ID                PIC X(12).
+004100 01  LK-FOUND-SWITCH                  PIC X(01).
+004200     88  LK-RECORD-FOUND                  VALUE "Y".
+004300     88  LK-RECORD-NOT-FOUND              VALUE "N".
+004400 01  LK-CUSTOMER-NAME                 PIC X(30).
+004500 01  LK-STATUS-CODE                   PIC X(01).
+004600
+004700 PROCEDURE DIVISION USING LK-CORRELATION-ID
+004800                          LK-FOUND-SWITCH
+004900                          LK-CUSTOMER-NAME
+005000                          LK-STATUS-CODE.
+005100
+005200 0000-MAINLINE.
+005300     MOVE SPACES             TO LK-CUSTOMER-NAME
+005400     MOVE SPACES             TO LK-STATUS-CODE
+005500     SET LK-RECORD-NOT-FOUND TO TRUE
+005600
+005700     IF NOT MF-FILE-IS-OPEN
+005800         OPEN INPUT MASTER-FILE
+005900         IF MF-FILE-STATUS-OK
+006000             SET MF-FILE-IS-OPEN TO TRUE
+006100         ELSE
+006200             GO TO 0000-EXIT
+006300         END-IF
+006400     END-IF
+006500
+006600     MOVE LK-CORRELATION-ID TO MAST-CORRELATION-ID
+006700
+006800     READ MASTER-FILE
+006900         KEY IS MAST-CORRELATION-ID
+007000         INVALID KEY
+007100             SET LK-RECORD-NOT-FOUND TO TRUE
+007200         NOT INVALID KEY
+007300             SET LK-RECORD-FOUND    TO TRUE
+007400             MOVE MAST-CUSTOMER-NAME TO LK-CUSTOMER-NAME
+007500             MOVE MAST-STATUS-CODE   TO LK-STATUS-CODE
+007600     END-READ.
+007700
+007800 0000-EXIT.
+007900     GOBACK.
