@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MSTRLOAD.
+000300 AUTHOR. R HADDOCK.
+000400 INSTALLATION. OPENFAAS SAMPLE FUNCTIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    -------------------                                       *
+001000*    2026-08-09  RH  INITIAL VERSION - ONE-TIME BUILD OF THE    *
+001100*                    CUSTMAST INDEXED MASTER FROM THE CUSTLOAD  *
+001200*                    SEQUENTIAL EXTRACT SHIPPED ALONGSIDE       *
+001300*                    PARMFILE/CHKPOINT, SO MSTRLKUP HAS A        *
+001400*                    MASTER FILE TO OPEN AND SOME KNOWN         *
+001500*                    CORRELATION IDS FOR APP'S "LK" REQUESTS TO *
+001600*                    FIND.  RUN ONCE, BEFORE APP IS FIRST       *
+001700*                    INVOKED; SEE JCL/CUSTLOAD.JCL.             *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CUSTLOAD-FILE ASSIGN TO "CUSTLOAD"
+002300         ORGANIZATION LINE SEQUENTIAL
+002400         FILE STATUS WS-LOAD-FS.
+002500
+002600     SELECT MASTER-FILE ASSIGN TO "CUSTMAST"
+002700         ORGANIZATION INDEXED
+002800         ACCESS MODE SEQUENTIAL
+002900         RECORD KEY MAST-CORRELATION-ID
+003000         FILE STATUS WS-MAST-FS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CUSTLOAD-FILE.
+003500 01  CUSTLOAD-RECORD.
+003600     COPY MASTREC
+003700     REPLACING ==MAST-CORRELATION-ID==
+003710               BY ==LOAD-CORRELATION-ID==
+003720               ==MAST-CUSTOMER-NAME==
+003730               BY ==LOAD-CUSTOMER-NAME==
+003740               ==MAST-STATUS-CODE==
+003750               BY ==LOAD-STATUS-CODE==
+003760               ==MAST-STATUS-ACTIVE==
+003770               BY ==LOAD-STATUS-ACTIVE==
+003780               ==MAST-STATUS-SUSPENDED==
+003790               BY ==LOAD-STATUS-SUSPENDED==.
+004200
+004300 FD  MASTER-FILE.
+004400 01  MASTER-RECORD.
+004500     COPY MASTREC.
+004600
+004700 WORKING-STORAGE SECTION.
+004800*****************************************************************
+004900*    SWITCHES AND STATUS CODES                                 *
+005000*****************************************************************
+005100 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+005200     88  WS-EOF                          VALUE "Y".
+005300     88  WS-NOT-EOF                      VALUE "N".
+005400 77  WS-LOAD-FS                      PIC X(02) VALUE "00".
+005500 77  WS-MAST-FS                      PIC X(02) VALUE "00".
+005600 77  WS-LOAD-COUNT                   PIC 9(06) VALUE ZERO.
+005700
+005800 PROCEDURE DIVISION.
+005900*****************************************************************
+006000*    0000-MAINLINE                                              *
+006100*****************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-LOAD-MASTER-FILE THRU 2000-EXIT.
+006500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006600     STOP RUN.
+006700 0000-EXIT.
+006800     EXIT.
+006900
+007000*****************************************************************
+007100*    1000-INITIALIZE - OPEN THE SEQUENTIAL EXTRACT FOR INPUT     *
+007200*    AND CUSTMAST FOR OUTPUT.  CUSTMAST MUST NOT ALREADY EXIST - *
+007300*    THIS IS A ONE-TIME INITIAL LOAD, NOT A REFRESH.             *
+007400*****************************************************************
+007500 1000-INITIALIZE.
+007600     OPEN INPUT CUSTLOAD-FILE.
+007700     IF WS-LOAD-FS NOT = "00"
+007800         GO TO 1950-FATAL-FILE-ERROR
+007900     END-IF.
+008000
+008100     OPEN OUTPUT MASTER-FILE.
+008200     IF WS-MAST-FS NOT = "00"
+008300         GO TO 1950-FATAL-FILE-ERROR
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700
+008800 1950-FATAL-FILE-ERROR.
+008900     MOVE 16 TO RETURN-CODE.
+009000     STOP RUN.
+009100
+009200*****************************************************************
+009300*    2000-LOAD-MASTER-FILE - COPY EVERY CUSTLOAD RECORD INTO     *
+009400*    CUSTMAST.  ACCESS MODE SEQUENTIAL REQUIRES THE EXTRACT TO   *
+009500*    ALREADY BE IN ASCENDING MAST-CORRELATION-ID SEQUENCE.       *
+009600*****************************************************************
+009700 2000-LOAD-MASTER-FILE.
+009800     READ CUSTLOAD-FILE
+009900         AT END
+010000             SET WS-EOF TO TRUE
+010100     END-READ.
+010200
+010300     PERFORM 2100-LOAD-ONE-RECORD THRU 2100-EXIT
+010400         UNTIL WS-EOF.
+010500 2000-EXIT.
+010600     EXIT.
+010700
+010800 2100-LOAD-ONE-RECORD.
+010900     MOVE CUSTLOAD-RECORD TO MASTER-RECORD.
+011000     WRITE MASTER-RECORD.
+011100     IF WS-MAST-FS NOT = "00"
+011200         GO TO 1950-FATAL-FILE-ERROR
+011300     END-IF.
+011400     ADD 1 TO WS-LOAD-COUNT.
+011500
+011600     READ CUSTLOAD-FILE
+011700         AT END
+011800             SET WS-EOF TO TRUE
+011900     END-READ.
+012000 2100-EXIT.
+012100     EXIT.
+012200
+012300*****************************************************************
+012400*    9000-TERMINATE                                              *
+012500*****************************************************************
+012600 9000-TERMINATE.
+012700     CLOSE CUSTLOAD-FILE.
+012800     CLOSE MASTER-FILE.
+012900 9000-EXIT.
+013000     EXIT.
